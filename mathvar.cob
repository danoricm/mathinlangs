@@ -1,22 +1,778 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MathOps.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "MATHTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT CTL-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO "MATHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT REJ-FILE ASSIGN TO "MATHREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+           SELECT AUD-FILE ASSIGN TO "MATHAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "MATHCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT EXT-FILE ASSIGN TO "MATHEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRAN-RECORD.
+           05  MT-TRAN-KEY         PIC 9(6).
+           05  MT-TRAN-KEY-TEXT REDEFINES MT-TRAN-KEY
+                                   PIC X(6).
+           05  MT-OPERAND-A        PIC S9(5)
+                                   SIGN IS LEADING SEPARATE CHARACTER.
+           05  MT-OPERAND-B        PIC S9(5)
+                                   SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER              PIC X(62).
+
+       FD  CTL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-RECORD                  PIC X(80).
+
+       FD  RPT-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01  RPT-RECORD                  PIC X(133).
+
+       FD  REJ-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REJ-RECORD                  PIC X(133).
+
+       FD  AUD-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  AUD-RECORD                  PIC X(100).
+
+      *        Holds the key/position of the last transaction record
+      *        successfully processed plus a snapshot of the running
+      *        accumulators, so a restarted run's summary line reflects
+      *        the whole file instead of only the post-restart segment.
+       FD  CKPT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CKPT-RECORD.
+           05  CKPT-KEY                PIC 9(6).
+           05  CKPT-RECORDS-READ       PIC 9(7).
+           05  CKPT-ACCUMULATORS.
+               10  CKPT-RECORD-COUNT       PIC 9(7).
+               10  CKPT-REJECT-COUNT       PIC 9(7).
+               10  CKPT-TOTAL-SUM          PIC S9(9).
+               10  CKPT-TOTAL-DIFF         PIC S9(9).
+               10  CKPT-TOTAL-PROD         PIC S9(12).
+               10  CKPT-TOTAL-QUOT         PIC S9(7)V99.
+               10  CKPT-TOTAL-REMAINDER    PIC S9(9).
+               10  CKPT-OPERAND-TOTAL      PIC S9(9).
+               10  CKPT-OPERAND-COUNT      PIC 9(7).
+               10  CKPT-RUNNING-AVERAGE    PIC S9(7)V99.
+
+      *        Fixed-width extract for the GL reconciliation feed --
+      *        one record per calculation, columns in a fixed layout
+      *        so the downstream job can read it without parsing text.
+       FD  EXT-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  EXT-RECORD.
+           05  EXT-TRAN-KEY             PIC 9(6).
+           05  EXT-A                    PIC S9(5).
+           05  EXT-B                    PIC S9(5).
+           05  EXT-SUM                  PIC S9(7).
+           05  EXT-DIFF                 PIC S9(6).
+           05  EXT-PROD                 PIC S9(10).
+           05  EXT-QUOT                 PIC S9(3)V99.
+
        WORKING-STORAGE SECTION.
-       01 A PIC 9 VALUE 5.
-       01 B PIC 9 VALUE 3.
-       01 SUM PIC 99.
-       01 DIFF PIC 99.
-       01 PROD PIC 99.
-       01 QUOT PIC 99.
-
-       PROCEDURE DIVISION.
-           COMPUTE SUM = A + B.
-           DISPLAY "5 + 3 = " SUM.
-           COMPUTE DIFF = A - B.
-           DISPLAY "5 - 3 = " DIFF.
-           COMPUTE PROD = A * B.
-           DISPLAY "5 * 3 = " PROD.
-           COMPUTE QUOT = A / B.
-           DISPLAY "5 / 3 = " QUOT.
+       01  WS-FILE-STATUSES.
+           05  WS-TRAN-FILE-STATUS     PIC XX.
+           05  WS-CTL-FILE-STATUS      PIC XX.
+           05  WS-RPT-FILE-STATUS      PIC XX.
+           05  WS-REJ-FILE-STATUS      PIC XX.
+           05  WS-AUD-FILE-STATUS      PIC XX.
+           05  WS-CKPT-FILE-STATUS     PIC XX.
+           05  WS-EXT-FILE-STATUS      PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X VALUE "N".
+               88  WS-EOF              VALUE "Y".
+           05  WS-MODE-SW              PIC X VALUE "B".
+               88  WS-BATCH-MODE       VALUE "B".
+               88  WS-ADHOC-MODE       VALUE "A".
+           05  WS-SIZE-ERROR-SW        PIC X VALUE "N".
+               88  WS-SIZE-ERROR       VALUE "Y".
+               88  WS-NO-SIZE-ERROR    VALUE "N".
+           05  WS-RESTART-SW           PIC X VALUE "N".
+               88  WS-RESTART-ACTIVE   VALUE "Y" WHEN SET TO FALSE "N".
+           05  WS-SUMMARY-OVERFLOW-SW  PIC X VALUE "N".
+               88  WS-SUMMARY-OVERFLOW VALUE "Y".
+           05  WS-KEY-VALID-SW         PIC X VALUE "Y".
+               88  WS-KEY-VALID        VALUE "Y".
+               88  WS-KEY-INVALID      VALUE "N".
+           05  WS-PCT-CHANGE-UNDEF-SW  PIC X VALUE "N".
+               88  WS-PCT-CHANGE-UNDEFINED VALUE "Y".
+               88  WS-PCT-CHANGE-DEFINED   VALUE "N".
+
+       01  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+
+      *        Checkpoint/restart: MATHCKPT holds the key and ordinal
+      *        read-position of the last transaction record successfully
+      *        processed, plus the accumulators as of that point.  On
+      *        restart, records already read as of WS-CKPT-RECORDS-READ
+      *        are skipped by position (not by key, since a garbled key
+      *        can't be compared) instead of being recalculated and
+      *        re-reported; the accumulators are restored so the
+      *        completing run's summary reflects the whole file.
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CKPT-KEY             PIC 9(6) VALUE ZERO.
+           05  WS-CKPT-RECORDS-READ    PIC 9(7) VALUE ZERO.
+           05  WS-CKPT-INTERVAL        PIC 9(4) VALUE 50.
+           05  WS-CKPT-COUNTER         PIC 9(4) VALUE ZERO.
+           05  WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+
+      *        Control-card layout shared by the SYSIN control card and
+      *        the JCL EXEC PARM text -- first 12 bytes are A then B,
+      *        PIC S9(5) each with a separate leading sign character so
+      *        an operator-typed or spreadsheet-supplied "-" parses as
+      *        NUMERIC, so either source feeds it with one MOVE.
+       01  WS-CTL-CARD.
+           05  WS-CTL-CARD-TEXT        PIC X(12).
+           05  WS-CTL-CARD-FIELDS REDEFINES WS-CTL-CARD-TEXT.
+               10  CTL-OPERAND-A       PIC S9(5)
+                                   SIGN IS LEADING SEPARATE CHARACTER.
+               10  CTL-OPERAND-B       PIC S9(5)
+                                   SIGN IS LEADING SEPARATE CHARACTER.
+
+       01  A PIC S9(5) VALUE 5.
+       01  B PIC S9(5) VALUE 3.
+       01  SUM-RESULT PIC S9(7).
+       01  DIFF PIC S9(6).
+       01  PROD PIC S9(10).
+       01  QUOT PIC S9(3)V99.
+       01  WS-INT-QUOT PIC S9(5).
+       01  WS-REMAINDER PIC S9(5).
+       01  WS-MOD PIC S9(5).
+       01  WS-PCT-CHANGE PIC S9(3)V99.
+
+       01  WS-CURRENT-KEY              PIC 9(6) VALUE ZERO.
+
+      *        Raw (alphanumeric) copy of the key field as read, set
+      *        before the NUMERIC test in 2100-READ-TRANSACTION, so the
+      *        reject report can show the actual offending key bytes
+      *        even when they aren't valid digits.
+       01  WS-CURRENT-KEY-TEXT         PIC X(6) VALUE SPACES.
+
+      *        MATHTRAN is sourced from an ops-desk-maintained
+      *        spreadsheet and must arrive in ascending key order;
+      *        WS-LAST-READ-KEY lets 2000-PROCESS-TRANSACTIONS detect
+      *        an out-of-order record and reject it visibly instead of
+      *        letting the restart-skip logic absorb it silently.
+       01  WS-LAST-READ-KEY            PIC 9(6) VALUE ZERO.
+
+       01  WS-ACCUMULATORS.
+           05  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-TOTAL-SUM            PIC S9(9) VALUE ZERO.
+           05  WS-TOTAL-DIFF           PIC S9(9) VALUE ZERO.
+           05  WS-TOTAL-PROD           PIC S9(12) VALUE ZERO.
+           05  WS-TOTAL-QUOT           PIC S9(7)V99 VALUE ZERO.
+           05  WS-TOTAL-REMAINDER      PIC S9(9) VALUE ZERO.
+           05  WS-OPERAND-TOTAL        PIC S9(9) VALUE ZERO.
+           05  WS-OPERAND-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-RUNNING-AVERAGE      PIC S9(7)V99 VALUE ZERO.
+
+       01  WS-JOB-INFO.
+           05  WS-JOB-NAME             PIC X(8) VALUE "MATHOPS".
+           05  WS-ENV-JOBNAME          PIC X(8) VALUE SPACES.
+
+       01  WS-DATE-TIME.
+           05  WS-RUN-DATE-YYYYMMDD    PIC 9(8).
+           05  WS-RUN-DATE-FIELDS REDEFINES WS-RUN-DATE-YYYYMMDD.
+               10  WS-RUN-YEAR         PIC 9(4).
+               10  WS-RUN-MONTH        PIC 9(2).
+               10  WS-RUN-DAY          PIC 9(2).
+           05  WS-RUN-DATE-DISPLAY     PIC X(10).
+           05  WS-RUN-TIME             PIC 9(8).
+
+      *        Print-line layouts, reused for every line written to
+      *        RPT-FILE.  Built in WORKING-STORAGE, then MOVEd to
+      *        RPT-RECORD so column positions stay consistent.
+       01  WS-TITLE-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(30)
+                   VALUE "MATHOPS CONTROL REPORT".
+           05  FILLER                  PIC X(10) VALUE "JOB: ".
+           05  TL-JOB-NAME             PIC X(8).
+           05  FILLER                  PIC X(8)  VALUE "  DATE: ".
+           05  TL-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(66) VALUE SPACES.
+
+      *        Each column's width here must equal the corresponding
+      *        value field plus its trailing filler in WS-DETAIL-LINE
+      *        below, so headers and detail values line up; PROD and
+      *        everything after it is wider than the others because
+      *        DL-PROD's PICTURE is wider.
+       01  WS-COLUMN-HEADING-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(8)  VALUE "KEY".
+           05  FILLER                  PIC X(8)  VALUE "A".
+           05  FILLER                  PIC X(8)  VALUE "B".
+           05  FILLER                  PIC X(10) VALUE "SUM".
+           05  FILLER                  PIC X(9)  VALUE "DIFF".
+           05  FILLER                  PIC X(13) VALUE "PROD".
+           05  FILLER                  PIC X(9)  VALUE "QUOT".
+           05  FILLER                  PIC X(8)  VALUE "REM".
+           05  FILLER                  PIC X(8)  VALUE "MOD".
+           05  FILLER                  PIC X(9)  VALUE "PCT-CHG".
+           05  FILLER                  PIC X(42) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  DL-KEY                  PIC ZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-A                    PIC -ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-B                    PIC -ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-SUM                  PIC -ZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-DIFF                 PIC -ZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-PROD                 PIC -ZZZZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-QUOT                 PIC -ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-REMAINDER            PIC -ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-MOD                  PIC -ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-PCT-CHANGE           PIC -ZZ9.99.
+           05  DL-PCT-CHANGE-TEXT REDEFINES DL-PCT-CHANGE
+                                   PIC X(7).
+           05  FILLER                  PIC X(24) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(9)  VALUE "RECORDS: ".
+           05  SL-RECORD-COUNT         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE "REJECTS: ".
+           05  SL-REJECT-COUNT         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE "SUM: ".
+           05  SL-TOTAL-SUM            PIC -ZZZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "DIFF: ".
+           05  SL-TOTAL-DIFF           PIC -ZZZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "PROD: ".
+           05  SL-TOTAL-PROD           PIC -ZZZZZZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "QUOT: ".
+           05  SL-TOTAL-QUOT           PIC -ZZZZZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "AVG: ".
+           05  SL-RUNNING-AVERAGE      PIC -ZZZZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+
+      *        One line appended to MATHAUD per calculation -- the
+      *        permanent record of what ran, when, and what it
+      *        computed, independent of the SYSOUT-purged report.
+       01  WS-AUDIT-LINE.
+           05  AL-JOB-NAME              PIC X(8).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-RUN-DATE              PIC 9(8).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-RUN-TIME              PIC 9(8).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-KEY                   PIC 9(6).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-A                     PIC -ZZZZ9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-B                     PIC -ZZZZ9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-SUM                   PIC -ZZZZZZ9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-DIFF                  PIC -ZZZZZ9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-PROD                  PIC -ZZZZZZZZZ9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-QUOT                  PIC -ZZ9.99.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-MOD                   PIC -ZZZZ9.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-PCT-CHANGE            PIC -ZZ9.99.
+           05  AL-PCT-CHANGE-TEXT REDEFINES AL-PCT-CHANGE
+                                   PIC X(7).
+           05  FILLER                   PIC X(1)  VALUE SPACES.
+
+       01  WS-REJECT-HEADING-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(8)  VALUE "KEY".
+           05  FILLER                  PIC X(8)  VALUE "A".
+           05  FILLER                  PIC X(8)  VALUE "B".
+           05  FILLER                  PIC X(10) VALUE "REASON".
+           05  FILLER                  PIC X(98) VALUE SPACES.
+
+       01  WS-REJECT-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RL-KEY                  PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-A                    PIC -ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-B                    PIC -ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RL-REASON               PIC X(40).
+           05  FILLER                  PIC X(57) VALUE SPACES.
+
+      *        Printed on MATHRPT when an accumulator in
+      *        2800-ACCUMULATE-TOTALS overflows, so the summary line's
+      *        totals are never trusted silently -- tie out from
+      *        MATHAUD instead when this appears.
+       01  WS-OVERFLOW-WARNING-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(39)
+                   VALUE "*** WARNING: SUMMARY TOTALS OVERFLOWED ".
+           05  FILLER                  PIC X(28)
+                   VALUE "- RECONCILE FROM MATHAUD ***".
+           05  FILLER                  PIC X(65) VALUE SPACES.
+
+       LINKAGE SECTION.
+      *        Populated by MVS from the JCL EXEC PARM= text when
+      *        MathOps is run as the job step's main program.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN             PIC S9(4) COMP.
+           05  LK-PARM-TEXT            PIC X(100).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           IF WS-ADHOC-MODE
+               PERFORM 3000-PROCESS-ADHOC-CALC
+           ELSE
+               OPEN INPUT TRAN-FILE
+               PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF
+               CLOSE TRAN-FILE
+               PERFORM 9050-CLEAR-CHECKPOINT
+           END-IF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9100-CLOSE-FILES
            STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-JOBNAME FROM ENVIRONMENT-VALUE
+           IF WS-ENV-JOBNAME NOT = SPACES
+               MOVE WS-ENV-JOBNAME TO WS-JOB-NAME
+           END-IF
+           STRING WS-RUN-MONTH "/" WS-RUN-DAY "/" WS-RUN-YEAR
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+           PERFORM 1200-DETERMINE-RUN-MODE
+           IF WS-BATCH-MODE
+               PERFORM 1300-LOAD-CHECKPOINT
+           END-IF
+           PERFORM 1150-OPEN-REPORT-FILES
+           PERFORM 1100-OPEN-AUDIT-FILE
+           PERFORM 2050-WRITE-REPORT-HEADERS.
+
+       1100-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUD-FILE
+           END-IF.
+
+      *        A restart (WS-RESTART-ACTIVE, set by 1300-LOAD-CHECKPOINT
+      *        from a non-zero MATHCKPT) must not truncate the report,
+      *        reject report, or GL extract from the interrupted run --
+      *        those records were genuinely processed and already
+      *        reported.  Extend them the same way 1100-OPEN-AUDIT-FILE
+      *        extends MATHAUD; only a non-restart run gets a fresh
+      *        file.
+       1150-OPEN-REPORT-FILES.
+           IF WS-RESTART-ACTIVE
+               OPEN EXTEND RPT-FILE
+               IF WS-RPT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT RPT-FILE
+               END-IF
+               OPEN EXTEND REJ-FILE
+               IF WS-REJ-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT REJ-FILE
+               END-IF
+               OPEN EXTEND EXT-FILE
+               IF WS-EXT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT EXT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RPT-FILE
+               OPEN OUTPUT REJ-FILE
+               OPEN OUTPUT EXT-FILE
+           END-IF.
+
+       1200-DETERMINE-RUN-MODE.
+           OPEN INPUT CTL-FILE
+           IF LK-PARM-LEN > 0
+               MOVE SPACES TO WS-CTL-CARD-TEXT
+               IF LK-PARM-LEN >= 12
+                   MOVE LK-PARM-TEXT(1:12) TO WS-CTL-CARD-TEXT
+               ELSE
+                   MOVE LK-PARM-TEXT(1:LK-PARM-LEN)
+                       TO WS-CTL-CARD-TEXT(1:LK-PARM-LEN)
+               END-IF
+               SET WS-ADHOC-MODE TO TRUE
+           ELSE
+               IF WS-CTL-FILE-STATUS = "00"
+                   READ CTL-FILE
+                       AT END
+                           SET WS-BATCH-MODE TO TRUE
+                       NOT AT END
+                           MOVE CTL-RECORD(1:12) TO WS-CTL-CARD-TEXT
+                           SET WS-ADHOC-MODE TO TRUE
+                   END-READ
+               ELSE
+                   SET WS-BATCH-MODE TO TRUE
+               END-IF
+           END-IF.
+
+       1300-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-KEY TO WS-CKPT-KEY
+                       MOVE CKPT-RECORDS-READ TO WS-CKPT-RECORDS-READ
+                       IF WS-CKPT-KEY > ZERO
+                           SET WS-RESTART-ACTIVE TO TRUE
+                           MOVE CKPT-ACCUMULATORS TO WS-ACCUMULATORS
+                           MOVE WS-CKPT-KEY TO WS-LAST-READ-KEY
+                           DISPLAY "MATHOPS RESTART: SKIPPING "
+                               WS-CKPT-RECORDS-READ
+                               " RECORDS, LAST KEY PROCESSED "
+                               WS-CKPT-KEY
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       2050-WRITE-REPORT-HEADERS.
+           MOVE WS-JOB-NAME TO TL-JOB-NAME
+           MOVE WS-RUN-DATE-DISPLAY TO TL-RUN-DATE
+           MOVE WS-TITLE-LINE TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING PAGE
+           MOVE WS-COLUMN-HEADING-LINE TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+           MOVE WS-TITLE-LINE TO REJ-RECORD
+           WRITE REJ-RECORD AFTER ADVANCING PAGE
+           MOVE WS-REJECT-HEADING-LINE TO REJ-RECORD
+           WRITE REJ-RECORD AFTER ADVANCING 2 LINES.
+
+      *        Restart skips by ordinal read-position (WS-RECORDS-READ
+      *        vs. the checkpointed WS-CKPT-RECORDS-READ), not by
+      *        comparing keys -- a garbled key can't be compared, and a
+      *        skip-by-key test would let such a record's earlier
+      *        reject reappear (and double-count) after every restart.
+      *        The skip test runs before any reject decision so an
+      *        already-processed record -- bad key, bad operand, or
+      *        out-of-sequence -- is never evaluated, rejected, or
+      *        counted a second time.
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-READ-TRANSACTION
+           IF NOT WS-EOF
+               ADD 1 TO WS-RECORDS-READ
+               IF WS-RESTART-ACTIVE
+                   AND WS-RECORDS-READ NOT > WS-CKPT-RECORDS-READ
+                   IF WS-KEY-VALID
+                       MOVE WS-CURRENT-KEY TO WS-LAST-READ-KEY
+                   END-IF
+               ELSE
+                   SET WS-RESTART-ACTIVE TO FALSE
+                   IF WS-SIZE-ERROR
+                       PERFORM 2300-WRITE-REJECT-RECORD
+                   ELSE
+                       IF WS-LAST-READ-KEY > ZERO
+                           AND WS-CURRENT-KEY NOT > WS-LAST-READ-KEY
+                           SET WS-SIZE-ERROR TO TRUE
+                           MOVE "OUT-OF-SEQUENCE TRANSACTION KEY"
+                               TO WS-REJECT-REASON
+                           PERFORM 2300-WRITE-REJECT-RECORD
+                       ELSE
+                           MOVE WS-CURRENT-KEY TO WS-LAST-READ-KEY
+                           PERFORM 2200-CALCULATE
+                           IF WS-SIZE-ERROR
+                               PERFORM 2300-WRITE-REJECT-RECORD
+                           ELSE
+                               PERFORM 2400-WRITE-DETAIL-LINE
+                               PERFORM 2500-WRITE-AUDIT-RECORD
+                               PERFORM 2700-WRITE-EXTRACT-RECORD
+                               PERFORM 2800-ACCUMULATE-TOTALS
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM 2600-CHECKPOINT-IF-DUE
+               END-IF
+           END-IF.
+
+       2100-READ-TRANSACTION.
+           READ TRAN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   SET WS-NO-SIZE-ERROR TO TRUE
+                   SET WS-KEY-VALID TO TRUE
+                   MOVE SPACES TO WS-REJECT-REASON
+                   MOVE MT-TRAN-KEY-TEXT TO WS-CURRENT-KEY-TEXT
+                   IF MT-TRAN-KEY NOT NUMERIC
+                       SET WS-KEY-INVALID TO TRUE
+                       SET WS-SIZE-ERROR TO TRUE
+                       MOVE "NON-NUMERIC TRANSACTION KEY"
+                           TO WS-REJECT-REASON
+                       MOVE ZERO TO A
+                       MOVE ZERO TO B
+                   ELSE
+                       MOVE MT-TRAN-KEY TO WS-CURRENT-KEY
+                       IF MT-OPERAND-A NOT NUMERIC
+                           OR MT-OPERAND-B NOT NUMERIC
+                           SET WS-SIZE-ERROR TO TRUE
+                           MOVE "NON-NUMERIC TRANSACTION FIELD"
+                               TO WS-REJECT-REASON
+                           MOVE ZERO TO A
+                           MOVE ZERO TO B
+                       ELSE
+                           MOVE MT-OPERAND-A TO A
+                           MOVE MT-OPERAND-B TO B
+                       END-IF
+                   END-IF
+           END-READ.
+
+       3000-PROCESS-ADHOC-CALC.
+           MOVE 1 TO WS-CURRENT-KEY
+           MOVE WS-CURRENT-KEY TO WS-CURRENT-KEY-TEXT
+           MOVE SPACES TO WS-REJECT-REASON
+           IF CTL-OPERAND-A NOT NUMERIC OR CTL-OPERAND-B NOT NUMERIC
+               MOVE ZERO TO A
+               MOVE ZERO TO B
+               MOVE "NON-NUMERIC PARM/CONTROL CARD INPUT"
+                   TO WS-REJECT-REASON
+               PERFORM 2300-WRITE-REJECT-RECORD
+           ELSE
+               MOVE CTL-OPERAND-A TO A
+               MOVE CTL-OPERAND-B TO B
+               PERFORM 2200-CALCULATE
+               IF WS-SIZE-ERROR
+                   PERFORM 2300-WRITE-REJECT-RECORD
+               ELSE
+                   PERFORM 2400-WRITE-DETAIL-LINE
+                   PERFORM 2500-WRITE-AUDIT-RECORD
+                   PERFORM 2700-WRITE-EXTRACT-RECORD
+                   PERFORM 2800-ACCUMULATE-TOTALS
+               END-IF
+           END-IF.
+
+       2200-CALCULATE.
+           SET WS-NO-SIZE-ERROR TO TRUE
+           SET WS-PCT-CHANGE-DEFINED TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           COMPUTE SUM-RESULT = A + B
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+                   MOVE "SUM OVERFLOW" TO WS-REJECT-REASON
+           END-COMPUTE
+           COMPUTE DIFF = A - B
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+                   MOVE "DIFF OVERFLOW" TO WS-REJECT-REASON
+           END-COMPUTE
+           COMPUTE PROD = A * B
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+                   MOVE "PROD OVERFLOW" TO WS-REJECT-REASON
+           END-COMPUTE
+           IF B = ZERO
+               SET WS-SIZE-ERROR TO TRUE
+               MOVE "DIVIDE BY ZERO" TO WS-REJECT-REASON
+           ELSE
+               COMPUTE QUOT ROUNDED = A / B
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       MOVE "QUOT OVERFLOW" TO WS-REJECT-REASON
+               END-COMPUTE
+               DIVIDE A BY B GIVING WS-INT-QUOT
+                   REMAINDER WS-REMAINDER
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       MOVE "QUOT OVERFLOW" TO WS-REJECT-REASON
+               END-DIVIDE
+      *        WS-REMAINDER above is truncating (sign of A, the
+      *        dividend); MOD here is floor-based (sign of B, the
+      *        divisor) per conventional modulus / FUNCTION MOD
+      *        semantics, so it differs from WS-REMAINDER whenever A
+      *        and B have different signs.
+               COMPUTE WS-MOD = A - B * FUNCTION INTEGER(A / B)
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       MOVE "MOD OVERFLOW" TO WS-REJECT-REASON
+               END-COMPUTE
+           END-IF
+      *        A=0 leaves SUM/DIFF/PROD/QUOT/MOD perfectly valid; only
+      *        PCT-CHANGE is mathematically undefined, so this does not
+      *        reject the record -- it just leaves PCT-CHANGE blank on
+      *        MATHRPT/MATHAUD instead of discarding every other result.
+           IF A = ZERO
+               SET WS-PCT-CHANGE-UNDEFINED TO TRUE
+               MOVE ZERO TO WS-PCT-CHANGE
+           ELSE
+               COMPUTE WS-PCT-CHANGE ROUNDED =
+                       ((B - A) / A) * 100
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       MOVE "PCT-CHANGE OVERFLOW" TO WS-REJECT-REASON
+               END-COMPUTE
+           END-IF.
+
+       2300-WRITE-REJECT-RECORD.
+           MOVE WS-CURRENT-KEY-TEXT TO RL-KEY
+           MOVE A TO RL-A
+           MOVE B TO RL-B
+           MOVE WS-REJECT-REASON TO RL-REASON
+           MOVE WS-REJECT-LINE TO REJ-RECORD
+           WRITE REJ-RECORD AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-REJECT-COUNT.
+
+       2400-WRITE-DETAIL-LINE.
+           MOVE WS-CURRENT-KEY TO DL-KEY
+           MOVE A TO DL-A
+           MOVE B TO DL-B
+           MOVE SUM-RESULT TO DL-SUM
+           MOVE DIFF TO DL-DIFF
+           MOVE PROD TO DL-PROD
+           MOVE QUOT TO DL-QUOT
+           MOVE WS-REMAINDER TO DL-REMAINDER
+           MOVE WS-MOD TO DL-MOD
+           IF WS-PCT-CHANGE-UNDEFINED
+               MOVE SPACES TO DL-PCT-CHANGE-TEXT
+           ELSE
+               MOVE WS-PCT-CHANGE TO DL-PCT-CHANGE
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+
+       2500-WRITE-AUDIT-RECORD.
+           MOVE WS-JOB-NAME TO AL-JOB-NAME
+           MOVE WS-RUN-DATE-YYYYMMDD TO AL-RUN-DATE
+           MOVE WS-RUN-TIME TO AL-RUN-TIME
+           MOVE WS-CURRENT-KEY TO AL-KEY
+           MOVE A TO AL-A
+           MOVE B TO AL-B
+           MOVE SUM-RESULT TO AL-SUM
+           MOVE DIFF TO AL-DIFF
+           MOVE PROD TO AL-PROD
+           MOVE QUOT TO AL-QUOT
+           MOVE WS-MOD TO AL-MOD
+           IF WS-PCT-CHANGE-UNDEFINED
+               MOVE SPACES TO AL-PCT-CHANGE-TEXT
+           ELSE
+               MOVE WS-PCT-CHANGE TO AL-PCT-CHANGE
+           END-IF
+           MOVE WS-AUDIT-LINE TO AUD-RECORD
+           WRITE AUD-RECORD.
+
+       2600-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 2650-WRITE-CHECKPOINT-FILE
+               MOVE ZERO TO WS-CKPT-COUNTER
+           END-IF.
+
+       2650-WRITE-CHECKPOINT-FILE.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-CURRENT-KEY TO CKPT-KEY
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE WS-ACCUMULATORS TO CKPT-ACCUMULATORS
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       2700-WRITE-EXTRACT-RECORD.
+           MOVE WS-CURRENT-KEY TO EXT-TRAN-KEY
+           MOVE A TO EXT-A
+           MOVE B TO EXT-B
+           MOVE SUM-RESULT TO EXT-SUM
+           MOVE DIFF TO EXT-DIFF
+           MOVE PROD TO EXT-PROD
+           MOVE QUOT TO EXT-QUOT
+           WRITE EXT-RECORD.
+
+       2800-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD SUM-RESULT TO WS-TOTAL-SUM
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-ADD
+           ADD DIFF TO WS-TOTAL-DIFF
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-ADD
+           ADD PROD TO WS-TOTAL-PROD
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-ADD
+           ADD QUOT TO WS-TOTAL-QUOT
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-ADD
+           ADD WS-REMAINDER TO WS-TOTAL-REMAINDER
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-ADD
+           ADD A TO WS-OPERAND-TOTAL
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-ADD
+           ADD B TO WS-OPERAND-TOTAL
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-ADD
+           ADD 2 TO WS-OPERAND-COUNT
+           COMPUTE WS-RUNNING-AVERAGE ROUNDED =
+                   WS-OPERAND-TOTAL / WS-OPERAND-COUNT
+               ON SIZE ERROR
+                   SET WS-SUMMARY-OVERFLOW TO TRUE
+           END-COMPUTE.
+
+       8000-WRITE-SUMMARY.
+           MOVE WS-RECORD-COUNT TO SL-RECORD-COUNT
+           MOVE WS-REJECT-COUNT TO SL-REJECT-COUNT
+           MOVE WS-TOTAL-SUM TO SL-TOTAL-SUM
+           MOVE WS-TOTAL-DIFF TO SL-TOTAL-DIFF
+           MOVE WS-TOTAL-PROD TO SL-TOTAL-PROD
+           MOVE WS-TOTAL-QUOT TO SL-TOTAL-QUOT
+           MOVE WS-RUNNING-AVERAGE TO SL-RUNNING-AVERAGE
+           MOVE WS-SUMMARY-LINE TO RPT-RECORD
+           WRITE RPT-RECORD AFTER ADVANCING 2 LINES
+           IF WS-SUMMARY-OVERFLOW
+               MOVE WS-OVERFLOW-WARNING-LINE TO RPT-RECORD
+               WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+           END-IF.
+
+       9050-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE ZERO TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       9100-CLOSE-FILES.
+           CLOSE CTL-FILE
+           CLOSE RPT-FILE
+           CLOSE REJ-FILE
+           CLOSE AUD-FILE
+           CLOSE EXT-FILE.
